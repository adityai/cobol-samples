@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: Aditya Inapurapu
+      * Date: 08/08/26
+      * Purpose: Control-total summary report - reads the SUM audit
+      *          log (AUDREC copybook, written by SUM's audit-trail
+      *          feature) and prints a page-headed report with one
+      *          line per transaction and a grand-total/record-count
+      *          footer, for daily reconciliation sign-off.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/26 AI  Initial version.
+      *   08/08/26 AI  ARG1/ARG2/RESULT are now signed on the audit
+      *                log (reversal/adjustment amounts); widened the
+      *                detail and grand-total edit pictures to carry
+      *                a leading sign and made the grand total itself
+      *                signed so a run with more reversals than
+      *                additions still totals correctly.
+      *   08/08/26 AI  ARG1/ARG2 grew to four digits on the audit log;
+      *                widened the detail line's edit pictures to match
+      *                so a four-digit value no longer loses its
+      *                high-order digit on the printed line. Renamed
+      *                the report file's ASSIGN target so it no longer
+      *                shares a name with this program's own load
+      *                module.
+      ******************************************************************
+
+000100     IDENTIFICATION DIVISION.
+000200     PROGRAM-ID. SUMRPT.
+000300     ENVIRONMENT DIVISION.
+000400     INPUT-OUTPUT SECTION.
+000500     FILE-CONTROL.
+000600         SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000700             ORGANIZATION IS SEQUENTIAL.
+000800         SELECT REPORT-FILE ASSIGN TO "SUMRPTO"
+000900             ORGANIZATION IS SEQUENTIAL.
+001000     DATA DIVISION.
+001100     FILE SECTION.
+001200     FD  AUDIT-FILE
+001300         RECORD CONTAINS 48 CHARACTERS.
+001400     COPY AUDREC.
+001500     FD  REPORT-FILE
+001600         RECORD CONTAINS 132 CHARACTERS.
+001700     01  PRINT-RECORD                   PIC X(132).
+001800     WORKING-STORAGE SECTION.
+001900     01  WS-EOF-SWITCH                   PIC X(01).
+002000         88  AUDIT-EOF                   VALUE "Y".
+002100         88  AUDIT-NOT-EOF               VALUE "N".
+002200
+002300     01  WS-RUN-DATE                     PIC 9(8).
+002400     01  WS-PAGE-COUNT                   PIC 9(3) COMP VALUE ZERO.
+002500     01  WS-LINE-COUNT                   PIC 9(3) COMP VALUE 99.
+002600     01  WS-LINES-PER-PAGE               PIC 9(3) COMP VALUE 55.
+002700     01  WS-REC-COUNT                    PIC 9(9) COMP VALUE ZERO.
+002800     01  WS-GRAND-TOTAL                 PIC S9(9) COMP VALUE ZERO.
+002900
+003000     01  RPT-HEADER-1.
+003100         05  FILLER                      PIC X(45) VALUE SPACES.
+003200         05  FILLER                      PIC X(32)
+003300             VALUE "SUM CONTROL-TOTAL SUMMARY REPORT".
+003400         05  FILLER                      PIC X(55) VALUE SPACES.
+003500
+003600     01  RPT-HEADER-2.
+003700         05  FILLER                      PIC X(01) VALUE SPACES.
+003800         05  FILLER                      PIC X(10)
+003850             VALUE "RUN DATE: ".
+003900         05  RPT-H2-RUN-DATE             PIC 9(8).
+004000         05  FILLER                      PIC X(20) VALUE SPACES.
+004100         05  FILLER                      PIC X(06) VALUE "PAGE: ".
+004200         05  RPT-H2-PAGE                 PIC ZZ9.
+004300         05  FILLER                      PIC X(84) VALUE SPACES.
+004400
+004500     01  RPT-HEADER-3.
+004600         05  FILLER                      PIC X(01) VALUE SPACES.
+004700         05  FILLER                      PIC X(10) VALUE "ARG1".
+004800         05  FILLER                      PIC X(10) VALUE "ARG2".
+004850         05  FILLER                      PIC X(04) VALUE "OP".
+004900         05  FILLER                      PIC X(10) VALUE "RESULT".
+005000         05  FILLER                      PIC X(97) VALUE SPACES.
+005100
+005200     01  RPT-DETAIL-LINE.
+005300         05  FILLER                      PIC X(01) VALUE SPACES.
+005400         05  RPT-D-ARG1                  PIC -ZZZ9.
+005500         05  FILLER                      PIC X(06) VALUE SPACES.
+005600         05  RPT-D-ARG2                  PIC -ZZZ9.
+005650         05  FILLER                      PIC X(06) VALUE SPACES.
+005680         05  RPT-D-OPER                  PIC X(01).
+005700         05  FILLER                      PIC X(06) VALUE SPACES.
+005800         05  RPT-D-RESULT                PIC -ZZZ9.
+005900         05  FILLER                      PIC X(89) VALUE SPACES.
+006000
+006100     01  RPT-FOOTER-LINE.
+006200         05  FILLER                      PIC X(01) VALUE SPACES.
+006300         05  FILLER                      PIC X(20)
+006400             VALUE "RECORD COUNT: ".
+006500         05  RPT-F-REC-COUNT             PIC ZZZ,ZZZ,ZZ9.
+006600         05  FILLER                      PIC X(10) VALUE SPACES.
+006700         05  FILLER                      PIC X(20)
+006800             VALUE "GRAND TOTAL: ".
+006900         05  RPT-F-GRAND-TOTAL           PIC -ZZZ,ZZZ,ZZ9.
+007000         05  FILLER                      PIC X(51) VALUE SPACES.
+007100
+007200     PROCEDURE DIVISION.
+007300
+007400     0000-MAINLINE.
+007500         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600         PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+007700         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007800             UNTIL AUDIT-EOF.
+007900         PERFORM 3000-PRINT-FOOTER THRU 3000-EXIT.
+008000         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008100         STOP RUN.
+008200
+008300     1000-INITIALIZE.
+008400         OPEN INPUT AUDIT-FILE.
+008500         OPEN OUTPUT REPORT-FILE.
+008600         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008700     1000-EXIT.
+008800         EXIT.
+008900
+009000     2100-READ-AUDIT.
+009100         READ AUDIT-FILE INTO AUDIT-RECORD
+009200             AT END
+009300                 SET AUDIT-EOF TO TRUE
+009400         END-READ.
+009500     2100-EXIT.
+009600         EXIT.
+009700
+009800     2000-PROCESS-RECORD.
+009900         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+010000             PERFORM 2200-PRINT-HEADERS THRU 2200-EXIT
+010100         END-IF.
+010200         PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+010300         ADD AUD-RESULT TO WS-GRAND-TOTAL.
+010400         ADD 1 TO WS-REC-COUNT.
+010500         PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+010600     2000-EXIT.
+010700         EXIT.
+010800
+010900     2200-PRINT-HEADERS.
+011000         ADD 1 TO WS-PAGE-COUNT.
+011100         MOVE WS-RUN-DATE TO RPT-H2-RUN-DATE.
+011200         MOVE WS-PAGE-COUNT TO RPT-H2-PAGE.
+011300         WRITE PRINT-RECORD FROM RPT-HEADER-1
+011400             AFTER ADVANCING PAGE.
+011500         WRITE PRINT-RECORD FROM RPT-HEADER-2
+011600             AFTER ADVANCING 1 LINE.
+011700         WRITE PRINT-RECORD FROM RPT-HEADER-3
+011800             AFTER ADVANCING 2 LINES.
+011900         MOVE 4 TO WS-LINE-COUNT.
+012000     2200-EXIT.
+012100         EXIT.
+012200
+012300     2300-PRINT-DETAIL.
+012400         MOVE AUD-ARG1 TO RPT-D-ARG1.
+012500         MOVE AUD-ARG2 TO RPT-D-ARG2.
+012550         MOVE AUD-OPER-CODE TO RPT-D-OPER.
+012600         MOVE AUD-RESULT TO RPT-D-RESULT.
+012700         WRITE PRINT-RECORD FROM RPT-DETAIL-LINE
+012800             AFTER ADVANCING 1 LINE.
+012900         ADD 1 TO WS-LINE-COUNT.
+013000     2300-EXIT.
+013100         EXIT.
+013200
+013300     3000-PRINT-FOOTER.
+013400         MOVE WS-REC-COUNT TO RPT-F-REC-COUNT.
+013500         MOVE WS-GRAND-TOTAL TO RPT-F-GRAND-TOTAL.
+013600         WRITE PRINT-RECORD FROM RPT-FOOTER-LINE
+013700             AFTER ADVANCING 2 LINES.
+013800     3000-EXIT.
+013900         EXIT.
+014000
+014100     9000-TERMINATE.
+014200         CLOSE AUDIT-FILE.
+014300         CLOSE REPORT-FILE.
+014400     9000-EXIT.
+014500         EXIT.
+014600
+014700     END PROGRAM SUMRPT.

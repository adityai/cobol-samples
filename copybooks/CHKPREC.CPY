@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: CHKPREC
+      * Author: Aditya Inapurapu
+      * Date-Written: 08/08/26
+      * Purpose: Checkpoint record for the SUM batch transaction run -
+      *          holds the record number reached and the running
+      *          control totals so an abended batch can resume from
+      *          the next unprocessed record instead of from record
+      *          one.
+      * Modification History:
+      *   08/08/26 AI  Initial copybook for checkpoint/restart.
+      *   08/08/26 AI  CHK-CTL-TOTAL made signed so a checkpoint taken
+      *                mid-run correctly preserves a running total
+      *                that has gone negative from reversal amounts.
+      ******************************************************************
+000100 01  CHECKPOINT-RECORD.
+000200     05  CHK-KEY                    PIC X(08).
+000300     05  CHK-LAST-RECNO             PIC 9(9) COMP.
+000400     05  CHK-REC-COUNT              PIC 9(9) COMP.
+000500     05  CHK-CTL-TOTAL              PIC S9(9) COMP.

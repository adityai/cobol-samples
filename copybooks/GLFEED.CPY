@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: GLFEED
+      * Author: Aditya Inapurapu
+      * Date-Written: 08/08/26
+      * Purpose: Fixed-width feed record layout for the downstream
+      *          General Ledger interface - one record per successful
+      *          SUM computation, posted alongside the audit log so
+      *          GL can pick up additions/reversals/adjustments
+      *          without reading SUM's own audit format.
+      * Modification History:
+      *   08/08/26 AI  Initial copybook for the GL feed file.
+      *   08/08/26 AI  Added GL-OPER-CODE and made GL-TRANS-CODE vary
+      *                by operation, so GL can tell an addition from a
+      *                subtraction or multiplication instead of every
+      *                posting looking like a generic SUM feed.
+      ******************************************************************
+000100 01  GL-FEED-RECORD.
+000200     05  GL-TRANS-DATE              PIC 9(8).
+000300     05  GL-TRANS-CODE              PIC X(04).
+000400     05  GL-ARG1                    PIC S9(4)
+000410         SIGN IS LEADING SEPARATE CHARACTER.
+000500     05  GL-ARG2                    PIC S9(4)
+000510         SIGN IS LEADING SEPARATE CHARACTER.
+000520     05  GL-OPER-CODE               PIC X(01).
+000600     05  GL-AMOUNT                  PIC S9(4)
+000610         SIGN IS LEADING SEPARATE CHARACTER.
+000700     05  GL-JOB-ID                  PIC X(08).

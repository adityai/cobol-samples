@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Author: Aditya Inapurapu
+      * Date-Written: 08/08/26
+      * Purpose: Transaction record layout for the SUM batch input
+      *          file - one ARG1/ARG2 pair per record, mirroring the
+      *          fields SUM has always accepted from CONSOLE.
+      * Modification History:
+      *   08/08/26 AI  Initial copybook for batch transaction mode.
+      *   08/08/26 AI  Widened ARG1/ARG2 to signed S9(4) with a
+      *                leading separate sign character so reversal
+      *                and adjustment (negative) amounts can be fed
+      *                through the batch transaction file.
+      *   08/08/26 AI  Added TRAN-OPER-CODE so a batch record can
+      *                select ADD/SUBTRACT/MULTIPLY the same way an
+      *                interactive operator does, instead of every
+      *                batch record always being an addition.
+      ******************************************************************
+000100 01  TRAN-RECORD.
+000200     05  TRAN-ARG1                  PIC S9(4)
+000210         SIGN IS LEADING SEPARATE CHARACTER.
+000300     05  TRAN-ARG2                  PIC S9(4)
+000310         SIGN IS LEADING SEPARATE CHARACTER.
+000400     05  TRAN-OPER-CODE             PIC X(01).

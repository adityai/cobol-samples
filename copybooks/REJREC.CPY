@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: REJREC
+      * Author: Aditya Inapurapu
+      * Date-Written: 08/08/26
+      * Purpose: Reject record layout for SUM's edit/reject file -
+      *          holds the raw (unedited) ARG1/ARG2 input plus a
+      *          reason code so a bad transaction can be traced back
+      *          to its source instead of silently corrupting RESULT.
+      * Modification History:
+      *   08/08/26 AI  Initial copybook for input edit rejects.
+      *   08/08/26 AI  Widened the raw ARG1/ARG2 capture to 5 bytes
+      *                to hold the leading sign character now allowed
+      *                on signed input.
+      *   08/08/26 AI  Added REJ-RAW-OPER-CODE so a record rejected
+      *                for an invalid operation code (E003) carries
+      *                the raw value that failed the edit.
+      ******************************************************************
+000100 01  REJECT-RECORD.
+000200     05  REJ-RAW-ARG1               PIC X(05).
+000300     05  REJ-RAW-ARG2               PIC X(05).
+000350     05  REJ-RAW-OPER-CODE          PIC X(01).
+000400     05  REJ-REASON-CODE            PIC X(04).
+000500     05  REJ-REASON-TEXT            PIC X(30).

@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: AUDREC
+      * Author: Aditya Inapurapu
+      * Date-Written: 08/08/26
+      * Purpose: Audit record layout for SUM's durable run history -
+      *          one fixed-width record per addition performed, so a
+      *          downstream total can be traced back to the run that
+      *          produced it.
+      * Modification History:
+      *   08/08/26 AI  Initial copybook for the audit log file.
+      *   08/08/26 AI  Widened ARG1/ARG2/RESULT to signed S9(4) with
+      *                a leading separate sign so reversal/adjustment
+      *                amounts audit with their sign intact.
+      *   08/08/26 AI  Added AUD-OPER-CODE so the audit trail records
+      *                which operation (ADD/SUBTRACT/MULTIPLY) produced
+      *                RESULT, not just the ARG1/ARG2/RESULT triple.
+      ******************************************************************
+000100 01  AUDIT-RECORD.
+000200     05  AUD-ARG1                   PIC S9(4)
+000210         SIGN IS LEADING SEPARATE CHARACTER.
+000300     05  AUD-ARG2                   PIC S9(4)
+000310         SIGN IS LEADING SEPARATE CHARACTER.
+000350     05  AUD-OPER-CODE              PIC X(01).
+000400     05  AUD-RESULT                 PIC S9(4)
+000410         SIGN IS LEADING SEPARATE CHARACTER.
+000500     05  AUD-RUN-DATE               PIC 9(8).
+000600     05  AUD-RUN-TIME               PIC 9(8).
+000700     05  AUD-OPERATOR-ID            PIC X(08).
+000800     05  AUD-JOB-ID                 PIC X(08).

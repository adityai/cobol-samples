@@ -3,23 +3,668 @@
       * Date: 6/15/2018
       * Purpose: Sample to add numbers
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/26 AI  Added batch transaction-file mode: SUM can now
+      *                read a sequential file of ARG1/ARG2 pairs
+      *                (TRANREC copybook) and loop the compute over
+      *                every record instead of taking a single pair
+      *                from CONSOLE.  Restructured PROCEDURE DIVISION
+      *                into numbered paragraphs to support the loop.
+      *   08/08/26 AI  Added an edit step ahead of the compute: ARG1
+      *                and ARG2 are now captured raw and tested
+      *                NUMERIC before they are trusted.  A failing
+      *                pair is written to a new reject file (REJREC
+      *                copybook) with a reason code instead of flowing
+      *                into RESULT.
+      *   08/08/26 AI  Added ON SIZE ERROR to the COMPUTE in
+      *                6000-MAIN-COMPUTE so an overflow sets a switch,
+      *                is reported explicitly in JSON-OUTPUT, and
+      *                aborts the run (non-zero RETURN-CODE) instead
+      *                of shipping a truncated RESULT.
+      *   08/08/26 AI  Added a durable audit log (AUDREC copybook):
+      *                every successful computation now appends
+      *                ARG1, ARG2, RESULT, run date/time and the
+      *                operator/job id to AUDITLOG so a run can be
+      *                verified after the sysout has rolled off.
+      *   08/08/26 AI  Added checkpoint/restart to the batch control:
+      *                a checkpoint record (CHKPREC copybook) is
+      *                rewritten every WS-CHECKPOINT-INTERVAL records,
+      *                and an operator-requested restart skips the
+      *                records already reflected in that checkpoint
+      *                instead of reprocessing the whole file.
+      *   08/08/26 AI  Replaced the blind "ENTER MODE" prompt with a
+      *                labeled main menu (2000-MENU-CONTROL) so the
+      *                operator picks a function by name and bad
+      *                entries are re-prompted instead of falling
+      *                through to interactive mode.  Added a "view
+      *                last result" function that recalls the most
+      *                recent successful RESULT for the run.
+      *   08/08/26 AI  Made ARG1, ARG2, and RESULT signed (S9(4),
+      *                leading separate sign) so reversal and
+      *                adjustment amounts can be keyed or fed through
+      *                the batch file as negative values.  The raw
+      *                edit-staging fields now hold an optional
+      *                leading sign ahead of the four-digit magnitude,
+      *                which 5000-EDIT-INPUT validates and
+      *                5050-CONVERT-SIGNED-INPUT applies before the
+      *                compute.  AUDREC and TRANREC widened to match.
+      *   08/08/26 AI  Added a fixed-width GL feed file (GLFEED
+      *                copybook): every successful computation now
+      *                also appends a record to GLFEED, alongside the
+      *                existing AUDITLOG entry, so the General Ledger
+      *                interface can pick up SUM's postings without
+      *                parsing SUM's own audit format.
+      *   08/08/26 AI  Added a parameter-driven operation selector
+      *                (WS-OPER-CODE: A=ADD, S=SUBTRACT, M=MULTIPLY)
+      *                to 6000-MAIN-COMPUTE so SUM is no longer
+      *                hard-wired to addition.  The operation is
+      *                edited the same way ARG1/ARG2 are - an invalid
+      *                code rejects the record instead of defaulting
+      *                silently - and is picked up from CONSOLE in
+      *                interactive mode or from the new TRAN-OPER-CODE
+      *                field in batch mode.  JSON-OUTPUT now echoes
+      *                which operation produced RESULT.
+      *   08/08/26 AI  Checkpoint file is now reopened I-O after being
+      *                created (OPEN OUTPUT immediately CLOSEd and
+      *                reopened I-O) so the first REWRITE against a
+      *                brand-new SUMCHKPT dataset does not hit a
+      *                wrong-open-mode condition. WS-CHKPT-INTERVAL-ENV
+      *                is right-justified/zero-filled before its
+      *                NUMERIC test so a short override value (as
+      *                ACCEPT FROM ENVIRONMENT left-justifies it) is
+      *                still recognized.  WS-REJECT-COUNT is now reset
+      *                unconditionally at the top of every batch-mode
+      *                invocation, restart or not.  An interactive
+      *                reject now DISPLAYs the reason code and text
+      *                before returning to the menu.  ARG1/ARG2
+      *                magnitudes typed short at CONSOLE are likewise
+      *                right-justified/zero-filled ahead of their
+      *                NUMERIC test.
       ******************************************************************
 
-000100     IDENTIFICATION DIVISION.
-000200     PROGRAM-ID. SUM.
-000300     DATA DIVISION.
-000400     WORKING-STORAGE SECTION.
-000500     01 ARG1                            PIC 9(2).
-000600     01 ARG2                            PIC 9(2).
-000700     01 RESULT                          PIC 9(4).
-000800     PROCEDURE DIVISION.
-000900     ARGS-INPUT SECTION.
-001000          ACCEPT ARG1 FROM CONSOLE.
-001100          ACCEPT ARG2 FROM CONSOLE.
-001200     MAIN SECTION.
-001300          COMPUTE RESULT = ARG1 + ARG2.
-001400     JSON-OUTPUT SECTION.
-001500         DISPLAY "{arg1:" ARG1 ",arg2:" ARG2 ",result:" RESULT "}" .
-001600         DISPLAY "A=" ARG1 " B=" ARG2 " RESULT=" RESULT
-001700     STOP RUN.
-001800     END PROGRAM SUM.
+000010     IDENTIFICATION DIVISION.
+000020     PROGRAM-ID. SUM.
+000030     ENVIRONMENT DIVISION.
+000040     INPUT-OUTPUT SECTION.
+000050     FILE-CONTROL.
+000060         SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+000070             ORGANIZATION IS SEQUENTIAL.
+000080         SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000090             ORGANIZATION IS SEQUENTIAL.
+000100         SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000110             ORGANIZATION IS SEQUENTIAL.
+000120         SELECT CHECKPOINT-FILE ASSIGN TO "SUMCHKPT"
+000130             ORGANIZATION IS INDEXED
+000140             RECORD KEY IS CHK-KEY
+000150             FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000160         SELECT GLFEED-FILE ASSIGN TO "GLFEED"
+000170             ORGANIZATION IS SEQUENTIAL.
+000180     DATA DIVISION.
+000190     FILE SECTION.
+000200     FD  TRAN-FILE
+000210         RECORD CONTAINS 11 CHARACTERS.
+000220     COPY TRANREC.
+000230     FD  REJECT-FILE
+000240         RECORD CONTAINS 45 CHARACTERS.
+000250     COPY REJREC.
+000260     FD  AUDIT-FILE
+000270         RECORD CONTAINS 48 CHARACTERS.
+000280     COPY AUDREC.
+000290     FD  CHECKPOINT-FILE
+000300         RECORD CONTAINS 20 CHARACTERS.
+000310     COPY CHKPREC.
+000320     FD  GLFEED-FILE
+000330         RECORD CONTAINS 36 CHARACTERS.
+000340     COPY GLFEED.
+000350     WORKING-STORAGE SECTION.
+000360     01  ARG1                            PIC S9(4)
+000370                                         SIGN IS LEADING SEPARATE.
+000380     01  ARG2                            PIC S9(4)
+000390                                         SIGN IS LEADING SEPARATE.
+000400     01  RESULT                          PIC S9(4)
+000410                                         SIGN IS LEADING SEPARATE.
+000420
+000430     01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+000440         88  TRAN-EOF                    VALUE "Y".
+000450         88  TRAN-NOT-EOF                VALUE "N".
+000460
+000470     01  WS-EDIT-SWITCH                  PIC X(01).
+000480         88  EDIT-OK                     VALUE "Y".
+000490         88  EDIT-FAILED                 VALUE "N".
+000500
+000510     01  WS-SIZE-ERROR-SWITCH            PIC X(01).
+000520         88  SIZE-ERROR-OCCURRED         VALUE "Y".
+000530         88  SIZE-ERROR-NONE             VALUE "N".
+000540
+000550     01  WS-ABORT-SWITCH                 PIC X(01).
+000560         88  ABORT-REQUESTED             VALUE "Y".
+000570         88  ABORT-NOT-REQUESTED         VALUE "N".
+000580
+000590     01  WS-EDIT-ARG1                    PIC X(05).
+000600     01  WS-EDIT-ARG1-SIGN               PIC X(01).
+000610     01  WS-EDIT-ARG1-MAG                PIC X(04).
+000620     01  WS-EDIT-ARG1-JUST               PIC X(04).
+000630     01  WS-EDIT-ARG2                    PIC X(05).
+000640     01  WS-EDIT-ARG2-SIGN               PIC X(01).
+000650     01  WS-EDIT-ARG2-MAG                PIC X(04).
+000660     01  WS-EDIT-ARG2-JUST               PIC X(04).
+000670     01  WS-EDIT-TRAIL-SPACES            PIC 9(01) COMP.
+000680     01  WS-EDIT-SIG-DIGITS              PIC 9(01) COMP.
+000690     01  WS-EDIT-JUST-START              PIC 9(01) COMP.
+000700     01  WS-EDIT-OPER-CODE               PIC X(01).
+000710         88  EDIT-OPER-VALID             VALUES "A" "S" "M".
+000720     01  WS-REJECT-CODE                  PIC X(04).
+000730     01  WS-REJECT-TEXT                  PIC X(30).
+000740     01  WS-OPER-CODE                    PIC X(01).
+000750         88  OPER-ADD                    VALUE "A".
+000760         88  OPER-SUBTRACT               VALUE "S".
+000770         88  OPER-MULTIPLY               VALUE "M".
+000780
+000790     01  WS-REC-COUNT                    PIC 9(9) COMP VALUE ZERO.
+000800     01  WS-CTL-TOTAL                   PIC S9(9) COMP VALUE ZERO.
+000810     01  WS-REJECT-COUNT                 PIC 9(9) COMP VALUE ZERO.
+000820
+000830     01  WS-RUN-DATE                     PIC 9(8).
+000840     01  WS-RUN-TIME                     PIC 9(8).
+000850     01  WS-OPERATOR-ID                  PIC X(08).
+000860     01  WS-JOB-ID                       PIC X(08).
+000870
+000880     01  WS-RESTART-SWITCH               PIC X(01).
+000890         88  RESTART-REQUESTED           VALUE "Y".
+000900         88  RESTART-NOT-REQUESTED       VALUE "N".
+000910
+000920     01  WS-CHECKPOINT-FOUND-SWITCH      PIC X(01).
+000930         88  CHECKPOINT-FOUND            VALUE "Y".
+000940         88  CHECKPOINT-NOT-FOUND        VALUE "N".
+000950
+000960     01  WS-CHKPT-FILE-STATUS            PIC X(02).
+000970         88  CHKPT-FILE-OK               VALUE "00".
+000980         88  CHKPT-FILE-NOT-FOUND        VALUE "35".
+000990
+001000     01  WS-CHECKPOINT-INTERVAL          PIC 9(4) COMP
+001010                                         VALUE 100.
+001020     01  WS-CHKPT-INTERVAL-ENV           PIC X(04) VALUE SPACES.
+001030     01  WS-CHKPT-INTERVAL-JUST          PIC X(04).
+001040     01  WS-CHKPT-TRAIL-SPACES           PIC 9(01) COMP.
+001050     01  WS-CHKPT-SIG-DIGITS             PIC 9(01) COMP.
+001060     01  WS-CHKPT-JUST-START             PIC 9(01) COMP.
+001070     01  WS-RECS-READ                    PIC 9(9) COMP VALUE ZERO.
+001080     01  WS-SKIP-COUNT                   PIC 9(9) COMP VALUE ZERO.
+001090     01  WS-SKIP-DONE                    PIC 9(9) COMP VALUE ZERO.
+001100     01  WS-CHKPT-QUOTIENT               PIC 9(9) COMP VALUE ZERO.
+001110     01  WS-CHKPT-REMAINDER              PIC 9(9) COMP VALUE ZERO.
+001120
+001130     01  WS-MENU-CHOICE                  PIC X(01).
+001140         88  MENU-CHOICE-ADD             VALUE "1".
+001150         88  MENU-CHOICE-VIEW            VALUE "2".
+001160         88  MENU-CHOICE-BATCH           VALUE "3".
+001170         88  MENU-CHOICE-EXIT            VALUE "4".
+001180
+001190     01  WS-MENU-VALID-SWITCH            PIC X(01).
+001200         88  MENU-CHOICE-VALID           VALUE "Y".
+001210         88  MENU-CHOICE-INVALID         VALUE "N".
+001220
+001230     01  WS-EXIT-SWITCH                  PIC X(01).
+001240         88  EXIT-REQUESTED              VALUE "Y".
+001250         88  EXIT-NOT-REQUESTED          VALUE "N".
+001260
+001270     01  WS-LAST-RESULT-SWITCH           PIC X(01).
+001280         88  HAVE-LAST-RESULT            VALUE "Y".
+001290         88  NO-LAST-RESULT-YET          VALUE "N".
+001300     01  WS-LAST-RESULT                  PIC S9(4)
+001310                                         SIGN IS LEADING SEPARATE
+001320                                         VALUE ZERO.
+001330
+001340     PROCEDURE DIVISION.
+001350
+001360     0000-MAINLINE.
+001370         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380         PERFORM 2000-MENU-CONTROL THRU 2000-EXIT
+001390             UNTIL EXIT-REQUESTED.
+001400         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001410         STOP RUN.
+001420
+001430     1000-INITIALIZE.
+001440         SET EXIT-NOT-REQUESTED TO TRUE.
+001450         SET NO-LAST-RESULT-YET TO TRUE.
+001460         SET ABORT-NOT-REQUESTED TO TRUE.
+001470         SET SIZE-ERROR-NONE TO TRUE.
+001480         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001490         ACCEPT WS-RUN-TIME FROM TIME.
+001500         ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+001510         ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID".
+001520         ACCEPT WS-CHKPT-INTERVAL-ENV
+001530             FROM ENVIRONMENT "SUMCHKPTIVL".
+001540         PERFORM 1050-SET-CHECKPOINT-INTERVAL THRU 1050-EXIT.
+001550         OPEN OUTPUT REJECT-FILE.
+001560         OPEN EXTEND AUDIT-FILE.
+001570         OPEN EXTEND GLFEED-FILE.
+001580     1000-EXIT.
+001590         EXIT.
+001600
+001610     1050-SET-CHECKPOINT-INTERVAL.
+001620         MOVE ZERO TO WS-CHKPT-TRAIL-SPACES.
+001630         INSPECT WS-CHKPT-INTERVAL-ENV TALLYING
+001640             WS-CHKPT-TRAIL-SPACES FOR TRAILING SPACES.
+001650         COMPUTE WS-CHKPT-SIG-DIGITS =
+001660             4 - WS-CHKPT-TRAIL-SPACES.
+001670         IF WS-CHKPT-SIG-DIGITS > 0
+001680             MOVE ZEROS TO WS-CHKPT-INTERVAL-JUST
+001690             COMPUTE WS-CHKPT-JUST-START =
+001700                 5 - WS-CHKPT-SIG-DIGITS
+001710             MOVE WS-CHKPT-INTERVAL-ENV(1:WS-CHKPT-SIG-DIGITS)
+001720                 TO WS-CHKPT-INTERVAL-JUST(WS-CHKPT-JUST-START:
+001730                     WS-CHKPT-SIG-DIGITS)
+001740             IF WS-CHKPT-INTERVAL-JUST IS NUMERIC
+001750                 MOVE WS-CHKPT-INTERVAL-JUST
+001760                     TO WS-CHECKPOINT-INTERVAL
+001770             END-IF
+001780         END-IF.
+001790     1050-EXIT.
+001800         EXIT.
+001810
+001820     2000-MENU-CONTROL.
+001830         PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+001840         SET MENU-CHOICE-INVALID TO TRUE.
+001850         PERFORM 2200-GET-MENU-CHOICE THRU 2200-EXIT
+001860             UNTIL MENU-CHOICE-VALID.
+001870         PERFORM 2300-DISPATCH-MENU THRU 2300-EXIT.
+001880     2000-EXIT.
+001890         EXIT.
+001900
+001910     2100-DISPLAY-MENU.
+001920         DISPLAY "----------------------------------------".
+001930         DISPLAY "SUM  -  MAIN MENU".
+001940         DISPLAY "----------------------------------------".
+001950         DISPLAY "1. COMPUTE TWO VALUES (ADD/SUBTRACT/MULTIPLY)".
+001960         DISPLAY "2. VIEW LAST RESULT".
+001970         DISPLAY "3. BATCH MODE - PROCESS TRANSACTION FILE".
+001980         DISPLAY "4. EXIT".
+001990         DISPLAY "----------------------------------------".
+002000     2100-EXIT.
+002010         EXIT.
+002020
+002030     2200-GET-MENU-CHOICE.
+002040         DISPLAY "ENTER SELECTION (1-4): ".
+002050         ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+002060         IF MENU-CHOICE-ADD OR MENU-CHOICE-VIEW
+002070                 OR MENU-CHOICE-BATCH OR MENU-CHOICE-EXIT
+002080             SET MENU-CHOICE-VALID TO TRUE
+002090         ELSE
+002100             DISPLAY "INVALID SELECTION - ENTER 1, 2, 3, OR 4"
+002110             SET MENU-CHOICE-INVALID TO TRUE
+002120         END-IF.
+002130     2200-EXIT.
+002140         EXIT.
+002150
+002160     2300-DISPATCH-MENU.
+002170         IF MENU-CHOICE-ADD
+002180             PERFORM 4500-INTERACTIVE-COMPUTE THRU 4500-EXIT
+002190         ELSE
+002200             IF MENU-CHOICE-VIEW
+002210                 PERFORM 2400-VIEW-LAST-RESULT THRU 2400-EXIT
+002220             ELSE
+002230                 IF MENU-CHOICE-BATCH
+002240                     PERFORM 3000-BATCH-CONTROL THRU 3000-EXIT
+002250                 ELSE
+002260                     SET EXIT-REQUESTED TO TRUE
+002270                 END-IF
+002280             END-IF
+002290         END-IF.
+002295         IF ABORT-REQUESTED
+002296             DISPLAY "RUN ABORTED - OVERFLOW ON COMPUTE - "
+002297                 "STOPPING"
+002298             SET EXIT-REQUESTED TO TRUE
+002299         END-IF.
+002300     2300-EXIT.
+002310         EXIT.
+002320
+002330     2400-VIEW-LAST-RESULT.
+002340         IF HAVE-LAST-RESULT
+002350             DISPLAY "LAST RESULT COMPUTED: " WS-LAST-RESULT
+002360         ELSE
+002370             DISPLAY "NO RESULT HAS BEEN COMPUTED YET THIS RUN"
+002380         END-IF.
+002390     2400-EXIT.
+002400         EXIT.
+002410
+002420     3000-BATCH-CONTROL.
+002430         DISPLAY "RESTART FROM CHECKPOINT (Y/N): ".
+002440         ACCEPT WS-RESTART-SWITCH FROM CONSOLE.
+002450         SET ABORT-NOT-REQUESTED TO TRUE.
+002460         SET TRAN-NOT-EOF TO TRUE.
+002470         MOVE ZERO TO WS-SKIP-DONE.
+002480         MOVE ZERO TO WS-REJECT-COUNT.
+002490         OPEN I-O CHECKPOINT-FILE.
+002500         IF CHKPT-FILE-NOT-FOUND
+002510             OPEN OUTPUT CHECKPOINT-FILE
+002520             CLOSE CHECKPOINT-FILE
+002530             OPEN I-O CHECKPOINT-FILE
+002540         END-IF.
+002550         OPEN INPUT TRAN-FILE.
+002560         IF RESTART-REQUESTED
+002570             PERFORM 3050-READ-CHECKPOINT THRU 3050-EXIT
+002580             PERFORM 3070-SKIP-ONE THRU 3070-EXIT
+002590                 UNTIL WS-SKIP-DONE >= WS-SKIP-COUNT OR TRAN-EOF
+002600         ELSE
+002610             MOVE ZERO TO WS-REC-COUNT
+002620             MOVE ZERO TO WS-CTL-TOTAL
+002630             MOVE ZERO TO WS-RECS-READ
+002640         END-IF.
+002650         PERFORM 3100-BATCH-READ-NEXT THRU 3100-EXIT.
+002660         PERFORM 3200-BATCH-PROCESS-ONE THRU 3200-EXIT
+002670             UNTIL TRAN-EOF OR ABORT-REQUESTED.
+002680         PERFORM 3900-BATCH-TOTALS THRU 3900-EXIT.
+002690         CLOSE TRAN-FILE.
+002700         CLOSE CHECKPOINT-FILE.
+002710     3000-EXIT.
+002720         EXIT.
+002730
+002740     3050-READ-CHECKPOINT.
+002750         SET CHECKPOINT-NOT-FOUND TO TRUE.
+002760         MOVE "SUMCHKPT" TO CHK-KEY.
+002770         READ CHECKPOINT-FILE
+002780             INVALID KEY
+002790                 DISPLAY "NO CHECKPOINT FOUND - "
+002800                     "STARTING FROM RECORD ONE"
+002810         END-READ.
+002820         IF NOT CHECKPOINT-NOT-FOUND
+002830             SET CHECKPOINT-FOUND TO TRUE
+002840         END-IF.
+002850         IF CHECKPOINT-FOUND
+002860             MOVE CHK-LAST-RECNO TO WS-SKIP-COUNT
+002870             MOVE CHK-REC-COUNT TO WS-REC-COUNT
+002880             MOVE CHK-CTL-TOTAL TO WS-CTL-TOTAL
+002890             MOVE CHK-LAST-RECNO TO WS-RECS-READ
+002900         END-IF.
+002910     3050-EXIT.
+002920         EXIT.
+002930
+002940     3070-SKIP-ONE.
+002950         PERFORM 3100-BATCH-READ-NEXT THRU 3100-EXIT.
+002960         ADD 1 TO WS-SKIP-DONE.
+002970     3070-EXIT.
+002980         EXIT.
+002990
+003000     3100-BATCH-READ-NEXT.
+003010         READ TRAN-FILE INTO TRAN-RECORD
+003020             AT END
+003030                 SET TRAN-EOF TO TRUE
+003040             NOT AT END
+003050                 SET TRAN-NOT-EOF TO TRUE
+003060         END-READ.
+003070     3100-EXIT.
+003080         EXIT.
+003090
+003100     3200-BATCH-PROCESS-ONE.
+003110         MOVE TRAN-ARG1 TO WS-EDIT-ARG1.
+003120         MOVE TRAN-ARG2 TO WS-EDIT-ARG2.
+003130         MOVE TRAN-OPER-CODE TO WS-EDIT-OPER-CODE.
+003140         PERFORM 5000-EDIT-INPUT THRU 5000-EXIT.
+003150         IF EDIT-FAILED
+003160             PERFORM 5100-WRITE-REJECT THRU 5100-EXIT
+003170         ELSE
+003180             PERFORM 5050-CONVERT-SIGNED-INPUT THRU 5050-EXIT
+003190             PERFORM 6000-MAIN-COMPUTE THRU 6000-EXIT
+003200             PERFORM 7000-JSON-OUTPUT THRU 7000-EXIT
+003210             IF SIZE-ERROR-NONE
+003220                 ADD 1 TO WS-REC-COUNT
+003230                 ADD RESULT TO WS-CTL-TOTAL
+003240                 PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+003250                 PERFORM 8100-WRITE-GLFEED THRU 8100-EXIT
+003260             END-IF
+003270         END-IF.
+003280         ADD 1 TO WS-RECS-READ.
+003290         DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+003300             GIVING WS-CHKPT-QUOTIENT
+003310             REMAINDER WS-CHKPT-REMAINDER.
+003320         IF WS-CHKPT-REMAINDER = ZERO
+003330             PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+003340         END-IF.
+003350         IF NOT ABORT-REQUESTED
+003360             PERFORM 3100-BATCH-READ-NEXT THRU 3100-EXIT
+003370         END-IF.
+003380     3200-EXIT.
+003390         EXIT.
+003400
+003410     3900-BATCH-TOTALS.
+003420         DISPLAY "CONTROL TOTAL - RECORD COUNT: " WS-REC-COUNT.
+003430         DISPLAY "CONTROL TOTAL - SUM OF RESULT: " WS-CTL-TOTAL.
+003440         DISPLAY "CONTROL TOTAL - REJECT COUNT: " WS-REJECT-COUNT.
+003450         IF ABORT-REQUESTED
+003460             DISPLAY "BATCH RUN ABORTED - OVERFLOW ON COMPUTE"
+003470         END-IF.
+003480     3900-EXIT.
+003490         EXIT.
+003500
+003510     4000-ARGS-INPUT.
+003520         DISPLAY "ENTER FIRST VALUE  (ARG1) [S9999]: ".
+003530         ACCEPT WS-EDIT-ARG1 FROM CONSOLE.
+003540         DISPLAY "ENTER SECOND VALUE (ARG2) [S9999]: ".
+003550         ACCEPT WS-EDIT-ARG2 FROM CONSOLE.
+003560         DISPLAY "ENTER OPERATION (A=ADD,S=SUBTRACT,M=MULTIPLY):".
+003570         ACCEPT WS-EDIT-OPER-CODE FROM CONSOLE.
+003580     4000-EXIT.
+003590         EXIT.
+003600
+003610     4500-INTERACTIVE-COMPUTE.
+003620         PERFORM 4000-ARGS-INPUT THRU 4000-EXIT.
+003630         PERFORM 5000-EDIT-INPUT THRU 5000-EXIT.
+003640         IF EDIT-FAILED
+003650             DISPLAY "TRANSACTION REJECTED - " WS-REJECT-CODE
+003660                 ": " WS-REJECT-TEXT
+003670             PERFORM 5100-WRITE-REJECT THRU 5100-EXIT
+003680         ELSE
+003690             PERFORM 5050-CONVERT-SIGNED-INPUT THRU 5050-EXIT
+003700             PERFORM 6000-MAIN-COMPUTE THRU 6000-EXIT
+003710             PERFORM 7000-JSON-OUTPUT THRU 7000-EXIT
+003720             IF SIZE-ERROR-NONE
+003730                 PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+003740                 PERFORM 8100-WRITE-GLFEED THRU 8100-EXIT
+003750             END-IF
+003760         END-IF.
+003770     4500-EXIT.
+003780         EXIT.
+003790
+003800     5000-EDIT-INPUT.
+003810         SET EDIT-OK TO TRUE.
+003820         IF WS-EDIT-ARG1(1:1) = "+" OR WS-EDIT-ARG1(1:1) = "-"
+003830             MOVE WS-EDIT-ARG1(1:1) TO WS-EDIT-ARG1-SIGN
+003840             MOVE WS-EDIT-ARG1(2:4) TO WS-EDIT-ARG1-MAG
+003850         ELSE
+003860             MOVE SPACE TO WS-EDIT-ARG1-SIGN
+003870             MOVE WS-EDIT-ARG1(1:4) TO WS-EDIT-ARG1-MAG
+003880         END-IF.
+003890         PERFORM 5005-JUSTIFY-ARG1-MAG THRU 5005-EXIT.
+003900         IF WS-EDIT-ARG1-MAG NOT NUMERIC
+003910             SET EDIT-FAILED TO TRUE
+003920             MOVE "E001" TO WS-REJECT-CODE
+003930             MOVE "ARG1 NOT NUMERIC" TO WS-REJECT-TEXT
+003940             GO TO 5000-EXIT
+003950         END-IF.
+003960         IF WS-EDIT-ARG2(1:1) = "+" OR WS-EDIT-ARG2(1:1) = "-"
+003970             MOVE WS-EDIT-ARG2(1:1) TO WS-EDIT-ARG2-SIGN
+003980             MOVE WS-EDIT-ARG2(2:4) TO WS-EDIT-ARG2-MAG
+003990         ELSE
+004000             MOVE SPACE TO WS-EDIT-ARG2-SIGN
+004010             MOVE WS-EDIT-ARG2(1:4) TO WS-EDIT-ARG2-MAG
+004020         END-IF.
+004030         PERFORM 5006-JUSTIFY-ARG2-MAG THRU 5006-EXIT.
+004040         IF WS-EDIT-ARG2-MAG NOT NUMERIC
+004050             SET EDIT-FAILED TO TRUE
+004060             MOVE "E002" TO WS-REJECT-CODE
+004070             MOVE "ARG2 NOT NUMERIC" TO WS-REJECT-TEXT
+004080         END-IF.
+004090         IF EDIT-OK AND NOT EDIT-OPER-VALID
+004100             SET EDIT-FAILED TO TRUE
+004110             MOVE "E003" TO WS-REJECT-CODE
+004120             MOVE "INVALID OPERATION CODE" TO WS-REJECT-TEXT
+004130         END-IF.
+004140     5000-EXIT.
+004150         EXIT.
+004160
+004170     5005-JUSTIFY-ARG1-MAG.
+004180         MOVE ZERO TO WS-EDIT-TRAIL-SPACES.
+004190         INSPECT WS-EDIT-ARG1-MAG TALLYING
+004200             WS-EDIT-TRAIL-SPACES FOR TRAILING SPACES.
+004210         IF WS-EDIT-TRAIL-SPACES > 0
+004220                 AND WS-EDIT-TRAIL-SPACES < 4
+004230             COMPUTE WS-EDIT-SIG-DIGITS =
+004240                 4 - WS-EDIT-TRAIL-SPACES
+004250             MOVE WS-EDIT-ARG1-MAG(1:WS-EDIT-SIG-DIGITS)
+004260                 TO WS-EDIT-ARG1-JUST
+004270             MOVE ZEROS TO WS-EDIT-ARG1-MAG
+004280             COMPUTE WS-EDIT-JUST-START =
+004290                 5 - WS-EDIT-SIG-DIGITS
+004300             MOVE WS-EDIT-ARG1-JUST(1:WS-EDIT-SIG-DIGITS)
+004310                 TO WS-EDIT-ARG1-MAG(WS-EDIT-JUST-START:
+004320                     WS-EDIT-SIG-DIGITS)
+004330         END-IF.
+004340     5005-EXIT.
+004350         EXIT.
+004360
+004370     5006-JUSTIFY-ARG2-MAG.
+004380         MOVE ZERO TO WS-EDIT-TRAIL-SPACES.
+004390         INSPECT WS-EDIT-ARG2-MAG TALLYING
+004400             WS-EDIT-TRAIL-SPACES FOR TRAILING SPACES.
+004410         IF WS-EDIT-TRAIL-SPACES > 0
+004420                 AND WS-EDIT-TRAIL-SPACES < 4
+004430             COMPUTE WS-EDIT-SIG-DIGITS =
+004440                 4 - WS-EDIT-TRAIL-SPACES
+004450             MOVE WS-EDIT-ARG2-MAG(1:WS-EDIT-SIG-DIGITS)
+004460                 TO WS-EDIT-ARG2-JUST
+004470             MOVE ZEROS TO WS-EDIT-ARG2-MAG
+004480             COMPUTE WS-EDIT-JUST-START =
+004490                 5 - WS-EDIT-SIG-DIGITS
+004500             MOVE WS-EDIT-ARG2-JUST(1:WS-EDIT-SIG-DIGITS)
+004510                 TO WS-EDIT-ARG2-MAG(WS-EDIT-JUST-START:
+004520                     WS-EDIT-SIG-DIGITS)
+004530         END-IF.
+004540     5006-EXIT.
+004550         EXIT.
+004560
+004570     5050-CONVERT-SIGNED-INPUT.
+004580         MOVE WS-EDIT-ARG1-MAG TO ARG1.
+004590         IF WS-EDIT-ARG1-SIGN = "-"
+004600             MULTIPLY -1 BY ARG1
+004610         END-IF.
+004620         MOVE WS-EDIT-ARG2-MAG TO ARG2.
+004630         IF WS-EDIT-ARG2-SIGN = "-"
+004640             MULTIPLY -1 BY ARG2
+004650         END-IF.
+004660         MOVE WS-EDIT-OPER-CODE TO WS-OPER-CODE.
+004670     5050-EXIT.
+004680         EXIT.
+004690
+004700     5100-WRITE-REJECT.
+004710         MOVE WS-EDIT-ARG1 TO REJ-RAW-ARG1.
+004720         MOVE WS-EDIT-ARG2 TO REJ-RAW-ARG2.
+004730         MOVE WS-EDIT-OPER-CODE TO REJ-RAW-OPER-CODE.
+004740         MOVE WS-REJECT-CODE TO REJ-REASON-CODE.
+004750         MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT.
+004760         WRITE REJECT-RECORD.
+004770         ADD 1 TO WS-REJECT-COUNT.
+004780     5100-EXIT.
+004790         EXIT.
+004800
+004810     6000-MAIN-COMPUTE.
+004820         SET SIZE-ERROR-NONE TO TRUE.
+004830         IF OPER-ADD
+004840             COMPUTE RESULT = ARG1 + ARG2
+004850                 ON SIZE ERROR
+004860                     SET SIZE-ERROR-OCCURRED TO TRUE
+004870                     SET ABORT-REQUESTED TO TRUE
+004880                     MOVE 16 TO RETURN-CODE
+004890             END-COMPUTE
+004900         ELSE
+004910             IF OPER-SUBTRACT
+004920                 COMPUTE RESULT = ARG1 - ARG2
+004930                     ON SIZE ERROR
+004940                         SET SIZE-ERROR-OCCURRED TO TRUE
+004950                         SET ABORT-REQUESTED TO TRUE
+004960                         MOVE 16 TO RETURN-CODE
+004970                 END-COMPUTE
+004980             ELSE
+004990                 COMPUTE RESULT = ARG1 * ARG2
+005000                     ON SIZE ERROR
+005010                         SET SIZE-ERROR-OCCURRED TO TRUE
+005020                         SET ABORT-REQUESTED TO TRUE
+005030                         MOVE 16 TO RETURN-CODE
+005040                 END-COMPUTE
+005050             END-IF
+005060         END-IF.
+005070         IF SIZE-ERROR-NONE
+005080             MOVE RESULT TO WS-LAST-RESULT
+005090             SET HAVE-LAST-RESULT TO TRUE
+005100         END-IF.
+005110     6000-EXIT.
+005120         EXIT.
+005130
+005140     7000-JSON-OUTPUT.
+005150         IF SIZE-ERROR-OCCURRED
+005160             DISPLAY "{error:OVERFLOW COMPUTING RESULT,operation:"
+005170                 WS-OPER-CODE ",arg1:" ARG1 ",arg2:" ARG2 "}"
+005180             DISPLAY "OP=" WS-OPER-CODE " A=" ARG1 " B=" ARG2
+005190                 " RESULT=*** OVERFLOW ***"
+005200         ELSE
+005210             DISPLAY "{operation:" WS-OPER-CODE ",arg1:" ARG1
+005220                 ",arg2:" ARG2 ",result:" RESULT "}"
+005230             DISPLAY "OP=" WS-OPER-CODE " A=" ARG1 " B=" ARG2
+005240                 " RESULT=" RESULT
+005250         END-IF.
+005260     7000-EXIT.
+005270         EXIT.
+005280
+005290     8000-WRITE-AUDIT.
+005300         MOVE ARG1 TO AUD-ARG1.
+005310         MOVE ARG2 TO AUD-ARG2.
+005320         MOVE WS-OPER-CODE TO AUD-OPER-CODE.
+005330         MOVE RESULT TO AUD-RESULT.
+005340         MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+005350         MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+005360         MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+005370         MOVE WS-JOB-ID TO AUD-JOB-ID.
+005380         WRITE AUDIT-RECORD.
+005390     8000-EXIT.
+005400         EXIT.
+005410
+005420     8100-WRITE-GLFEED.
+005430         MOVE WS-RUN-DATE TO GL-TRANS-DATE.
+005440         IF OPER-ADD
+005450             MOVE "ADD " TO GL-TRANS-CODE
+005460         ELSE
+005470             IF OPER-SUBTRACT
+005480                 MOVE "SUB " TO GL-TRANS-CODE
+005490             ELSE
+005500                 MOVE "MUL " TO GL-TRANS-CODE
+005510             END-IF
+005520         END-IF.
+005530         MOVE ARG1 TO GL-ARG1.
+005540         MOVE ARG2 TO GL-ARG2.
+005550         MOVE WS-OPER-CODE TO GL-OPER-CODE.
+005560         MOVE RESULT TO GL-AMOUNT.
+005570         MOVE WS-JOB-ID TO GL-JOB-ID.
+005580         WRITE GL-FEED-RECORD.
+005590     8100-EXIT.
+005600         EXIT.
+005610
+005620     8500-WRITE-CHECKPOINT.
+005630         MOVE "SUMCHKPT" TO CHK-KEY.
+005640         MOVE WS-RECS-READ TO CHK-LAST-RECNO.
+005650         MOVE WS-REC-COUNT TO CHK-REC-COUNT.
+005660         MOVE WS-CTL-TOTAL TO CHK-CTL-TOTAL.
+005670         REWRITE CHECKPOINT-RECORD
+005680             INVALID KEY
+005690                 WRITE CHECKPOINT-RECORD
+005700         END-REWRITE.
+005710     8500-EXIT.
+005720         EXIT.
+005730
+005740     9000-TERMINATE.
+005750         CLOSE REJECT-FILE.
+005760         CLOSE AUDIT-FILE.
+005770         CLOSE GLFEED-FILE.
+005780     9000-EXIT.
+005790         EXIT.
+005800
+005810     END PROGRAM SUM.
